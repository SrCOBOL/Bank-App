@@ -1,73 +1,1333 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ProcessTransactions.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'src/cobol/input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO 'src/cobol/output.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUT-FILE.
-       01  INPUT-RECORD.
-           05  INPUT-TRANSACTION-ID     PIC X(10).
-           05  INPUT-EMAIL              PIC X(30).
-           05  INPUT-NAME               PIC X(30).
-           05  INPUT-AMOUNT             PIC S9(7)V99.
-           05  INPUT-TRANSACTION-DATE   PIC X(10).
-
-       FD  OUTPUT-FILE.
-       01  OUTPUT-RECORD.
-           05  OUTPUT-TRANSACTION-ID     PIC X(10).
-           05  OUTPUT-TRANSACTION-STATUS PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01  WS-END-OF-FILE         PIC X VALUE 'N'.
-       01  WS-FS-INPUT            PIC X(02) VALUE '00'.
-       01  WS-FS-OUTPUT           PIC X(02) VALUE '00'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           OPEN INPUT INPUT-FILE
-           IF WS-FS-INPUT NOT = '00'
-               DISPLAY 'ERROR OPENING INPUT FILE' WS-FS-INPUT
-               STOP RUN.
-
-           OPEN OUTPUT OUTPUT-FILE
-           IF WS-FS-OUTPUT NOT = '00'
-               DISPLAY 'ERROR OPENING OUTPUT FILE' WS-FS-OUTPUT
-               STOP RUN.
-
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'
-               READ INPUT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE
-                   NOT AT END
-                       PERFORM PROCESS-RECORD
-               END-READ
-           END-PERFORM.
-
-           CLOSE INPUT-FILE
-           IF WS-FS-INPUT NOT = '00'
-               DISPLAY 'ERROR CLOSING INPUT FILE' WS-FS-INPUT.
-
-           CLOSE OUTPUT-FILE
-           IF WS-FS-OUTPUT NOT = '00'
-               DISPLAY 'ERROR CLOSING OUTPUT FILE' WS-FS-OUTPUT.
-
-           STOP RUN.
-
-       PROCESS-RECORD.
-           MOVE INPUT-TRANSACTION-ID TO OUTPUT-TRANSACTION-ID
-           IF INPUT-AMOUNT > 0
-               MOVE 'SUCCESS' TO OUTPUT-TRANSACTION-STATUS
-           ELSE
-               MOVE 'FAILURE' TO OUTPUT-TRANSACTION-STATUS
-           END-IF.
-           WRITE OUTPUT-RECORD FROM OUTPUT-RECORD.
-           DISPLAY 'RECORD WRITTEN: ' OUTPUT-TRANSACTION-ID
-                       ' ' OUTPUT-TRANSACTION-STATUS.
-           EXIT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ProcessTransactions.
+000300 AUTHOR. BANK-OPERATIONS-IT.
+000400 INSTALLATION. RETAIL-BANKING-DATA-CENTER.
+000500 DATE-WRITTEN. 2023-01-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2023-01-09  JCS  ORIGINAL PROGRAM - READ INPUT-FILE, EVALUATE
+001100*                  INPUT-AMOUNT SIGN, WRITE OUTPUT-FILE.
+001200* 2026-08-09  RLB  ADDED END-OF-RUN CONTROL-TOTAL REPORT SO
+001300*                  OPERATIONS NO LONGER HAS TO HAND-COUNT
+001400*                  OUTPUT-FILE TO RECONCILE A RUN.
+001500* 2026-08-09  RLB  ADDED STRUCTURAL VALIDATION AND A REJECT-FILE
+001600*                  SO MALFORMED INPUT NO LONGER POSTS AS A
+001700*                  PLAIN FAILURE ON OUTPUT-FILE.
+001800* 2026-08-09  RLB  ADDED IN-MEMORY DUPLICATE-TRANSACTION-ID
+001900*                  DETECTION SO A RESUBMITTED WIRE NO LONGER
+002000*                  POSTS TWICE AS SUCCESS.
+002100* 2026-08-09  RLB  ADDED INPUT-CURRENCY-CODE AND WIDENED
+002200*                  INPUT-AMOUNT FOR THE EUR/GBP ONBOARDING;
+002300*                  CONTROL REPORT NOW BREAKS THE AMOUNT TOTAL
+002400*                  OUT BY CURRENCY INSTEAD OF ONE MIXED SUM.
+002500* 2026-08-09  RLB  CONVERTED OUTPUT-FILE TO AN INDEXED FILE
+002600*                  KEYED ON OUTPUT-TRANSACTION-ID SO OPERATIONS
+002700*                  CAN LOOK UP A PRIOR RESULT DIRECTLY; A RERUN
+002800*                  NOW REOPENS AN EXISTING OUTPUT-FILE I-O AND
+002900*                  PRELOADS ITS KEYS INTO THE DUPLICATE TABLE
+003000*                  INSTEAD OF STARTING FROM AN EMPTY FILE.
+003100* 2026-08-09  RLB  ADDED A CHECKPOINT FILE SO MAIN-LOGIC'S READ
+003200*                  LOOP CAN RESUME PARTWAY THROUGH INPUT-FILE
+003300*                  AFTER AN ABEND INSTEAD OF RERUNNING THE WHOLE
+003400*                  FILE FROM RECORD ONE.
+003500* 2026-08-09  RLB  ADDED INPUT-TRANSACTION-TYPE (NEW/REVERSAL/
+003600*                  ADJUSTMENT) AND A NEW 3300-PROCESS-REVERSAL
+003700*                  PARAGRAPH THAT LOOKS THE ORIGINAL TRANSACTION
+003800*                  UP ON OUTPUT-FILE AND POSTS AN OFFSETTING
+003900*                  ENTRY INSTEAD OF EVALUATING THE RECORD AS A
+004000*                  FRESH SUCCESS/FAILURE.  1000-INITIALIZE NOW
+004100*                  RECLOSES AND REOPENS A FRESHLY-CREATED
+004200*                  OUTPUT-FILE I-O SO A REVERSAL CAN LOOK UP A
+004300*                  TRANSACTION POSTED EARLIER IN THE SAME RUN.
+004400* 2026-08-09  RLB  ADDED 3110-VALIDATE-BUSINESS-RULES SO A
+004500*                  BLANK NAME, AN IMPLAUSIBLE EMAIL, OR A
+004600*                  FUTURE-DATED TRANSACTION POSTS TO OUTPUT-FILE
+004700*                  UNDER ITS OWN BAD-NAME/BAD-EMAIL/BAD-DATE
+004800*                  STATUS INSTEAD OF A GENERIC FAILURE OR
+004900*                  SUCCESS.
+005000* 2026-08-09  RLB  ALL FIVE FILE PATHS AND THE SUCCESS/FAILURE
+005100*                  AMOUNT THRESHOLD ARE NOW RUN PARAMETERS -
+005200*                  1050-RESOLVE-RUN-PARAMETERS READS THEM FROM
+005300*                  THE RUN'S ENVIRONMENT (PT_INPUT_FILE,
+005400*                  PT_OUTPUT_FILE, PT_CONTROL_REPORT_FILE,
+005500*                  PT_REJECT_FILE, PT_CHECKPOINT_FILE,
+005600*                  PT_SUCCESS_THRESHOLD) AND FALLS BACK TO THE
+005700*                  ORIGINAL HARD-CODED VALUE FOR ANY ONE LEFT
+005800*                  UNSET, SO AN UNCHANGED JCL STEP OR SHELL
+005900*                  INVOCATION STILL RUNS EXACTLY AS BEFORE.
+006000* 2026-08-09  RLB  ADDED A NEW AUDIT-FILE WRITTEN BY 3950-WRITE-
+006100*                  AUDIT-RECORD - ONE LINE PER RECORD PROCESSED
+006200*                  CARRYING A TIMESTAMP, THE FULL INPUT-RECORD,
+006300*                  AND THE STATUS DECISION MADE FOR IT - SO A
+006400*                  DISPUTED TRANSACTION CAN BE TRACED BACK TO THE
+006500*                  INPUT DATA THAT DROVE THE CALL INSTEAD OF JUST
+006600*                  THE TERSE OUTPUT-RECORD AND A DISPLAY LINE
+006700*                  THAT SCROLLED OFF THE CONSOLE.
+006800* 2026-08-09  RLB  WIDENED REJECT-RAW-INPUT TO MATCH INPUT-
+006900*                  RECORD'S FULL LENGTH (WAS SILENTLY TRUNCATING
+007000*                  THE CURRENCY/DATE/TYPE/ORIGINAL-ID FIELDS OF
+007100*                  EVERY QUARANTINED RECORD); ADDED FILE STATUS
+007200*                  CLAUSES TO REJECT-FILE AND CONTROL-REPORT-FILE
+007300*                  SO AN OPEN/CLOSE FAILURE ON EITHER IS ACTUALLY
+007400*                  DETECTED; REJECT-FILE AND AUDIT-FILE NOW OPEN
+007500*                  EXTEND INSTEAD OF OUTPUT ON A CHECKPOINT
+007600*                  RESTART SO AN EARLIER RUN'S QUARANTINED AND
+007700*                  AUDITED RECORDS SURVIVE THE RESTART; A KEY
+007800*                  COLLISION ON OUTPUT-FILE IN 3190/3300/3390 NOW
+007900*                  ROLLS BACK ITS COUNT AND RECLASSIFIES THE
+008000*                  RECORD AS DUPLICATE THE SAME WAY 3220 ALREADY
+008100*                  DID; 3190 NOW ACCUMULATES ITS AMOUNT INTO THE
+008200*                  CURRENCY TOTAL THE SAME WAY 3220'S AMOUNT-
+008300*                  THRESHOLD FAILURE ALREADY DOES.
+008400* 2026-08-09  RLB  CHECKPOINT-RECORD NOW CARRIES A FULL SNAPSHOT
+008500*                  OF WS-RUN-TOTALS AND THE PER-CURRENCY TOTAL
+008600*                  TABLE, NOT JUST THE INPUT-FILE POSITION -
+008700*                  1200-CHECK-FOR-RESTART RE-SEEDS ALL OF THEM SO
+008800*                  THE END-OF-RUN CONTROL REPORT AFTER A RESTART
+008900*                  COVERS THE WHOLE FILE INSTEAD OF ONLY THE TAIL
+009000*                  SEGMENT PROCESSED SINCE THE RESTART; ADDED A
+009100*                  BOUND CHECK (WS-DUP-TABLE-MAX) IN FRONT OF
+009200*                  EVERY WS-DUP-TABLE INSERT SO A DUPLICATE-
+009300*                  DETECTION TABLE THAT FILLS UP OVER SUCCESSIVE
+009400*                  DAYS' WORTH OF OUTPUT-FILE HISTORY STOPS THE
+009500*                  RUN CLEANLY INSTEAD OF SUBSCRIPTING PAST THE
+009600*                  TABLE; A KEY COLLISION ON OUTPUT-FILE IN
+009700*                  3220/3300/3190/3390 NOW ALSO BACKS ITS AMOUNT
+009800*                  OUT OF THE CURRENCY TOTAL IT HAD ALREADY
+009900*                  ACCUMULATED, AND 3390 NOW ACCUMULATES AN
+010000*                  ORIG-NOT-FOUND REVERSAL'S AMOUNT THE SAME WAY
+010100*                  3190/3220 ALREADY DO.
+010200*----------------------------------------------------------------
+010300
+010400 ENVIRONMENT DIVISION.
+010500 INPUT-OUTPUT SECTION.
+010600 FILE-CONTROL.
+010700     SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-PATH
+010800         ORGANIZATION IS LINE SEQUENTIAL.
+010900
+011000     SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE-PATH
+011100         ORGANIZATION IS INDEXED
+011200         ACCESS MODE IS DYNAMIC
+011300         RECORD KEY IS OUTPUT-TRANSACTION-ID
+011400         FILE STATUS IS WS-FS-OUTPUT.
+011500
+011600     SELECT CONTROL-REPORT-FILE
+011700         ASSIGN TO DYNAMIC WS-CONTROL-REPORT-PATH
+011800         ORGANIZATION IS LINE SEQUENTIAL
+011900         FILE STATUS IS WS-FS-CONTROL-REPORT.
+012000
+012100     SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILE-PATH
+012200         ORGANIZATION IS LINE SEQUENTIAL
+012300         FILE STATUS IS WS-FS-REJECT.
+012400
+012500     SELECT CHECKPOINT-FILE
+012600         ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-PATH
+012700         ORGANIZATION IS LINE SEQUENTIAL
+012800         FILE STATUS IS WS-FS-CHECKPOINT.
+012900
+013000     SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILE-PATH
+013100         ORGANIZATION IS LINE SEQUENTIAL
+013200         FILE STATUS IS WS-FS-AUDIT.
+013300
+013400 DATA DIVISION.
+013500 FILE SECTION.
+013600 FD  INPUT-FILE.
+013700 01  INPUT-RECORD.
+013800     05  INPUT-TRANSACTION-ID     PIC X(10).
+013900     05  INPUT-EMAIL              PIC X(30).
+014000     05  INPUT-NAME               PIC X(30).
+014100     05  INPUT-AMOUNT             PIC S9(11)V99.
+014200     05  INPUT-CURRENCY-CODE      PIC X(03).
+014300     05  INPUT-TRANSACTION-DATE   PIC X(10).
+014400     05  INPUT-TRANSACTION-TYPE   PIC X(10).
+014500         88  TYPE-IS-NEW              VALUE 'NEW', SPACES.
+014600         88  TYPE-IS-REVERSAL         VALUE 'REVERSAL'.
+014700         88  TYPE-IS-ADJUSTMENT       VALUE 'ADJUSTMENT'.
+014800     05  INPUT-ORIGINAL-TXN-ID    PIC X(10).
+014900
+015000 FD  OUTPUT-FILE.
+015100 01  OUTPUT-RECORD.
+015200     05  OUTPUT-TRANSACTION-ID     PIC X(10).
+015300     05  OUTPUT-TRANSACTION-STATUS PIC X(20).
+015400     05  OUTPUT-CURRENCY-CODE      PIC X(03).
+015500     05  OUTPUT-AMOUNT             PIC S9(11)V99.
+015600
+015700 FD  CONTROL-REPORT-FILE.
+015800 01  CONTROL-REPORT-LINE           PIC X(80).
+015900
+016000 FD  REJECT-FILE.
+016100 01  REJECT-RECORD.
+016200     05  REJECT-TRANSACTION-ID     PIC X(10).
+016300     05  REJECT-REASON-CODE        PIC X(15).
+016400     05  REJECT-RAW-INPUT          PIC X(116).
+016500
+016600 FD  CHECKPOINT-FILE.
+016700 01  CHECKPOINT-RECORD.
+016800     05  CHECKPOINT-RECORDS-READ   PIC 9(07).
+016900     05  CHECKPOINT-STATUS         PIC X(01).
+017000         88  CHECKPOINT-COMPLETE       VALUE 'C'.
+017100         88  CHECKPOINT-INCOMPLETE     VALUE 'I'.
+017200     05  CHECKPOINT-SUCCESS-COUNT     PIC 9(07).
+017300     05  CHECKPOINT-FAILURE-COUNT     PIC 9(07).
+017400     05  CHECKPOINT-REJECT-COUNT      PIC 9(07).
+017500     05  CHECKPOINT-DUPLICATE-COUNT   PIC 9(07).
+017600     05  CHECKPOINT-REVERSAL-COUNT    PIC 9(07).
+017700     05  CHECKPOINT-ADJUSTMENT-COUNT  PIC 9(07).
+017800     05  CHECKPOINT-CURRENCY-COUNT    PIC 9(02).
+017900     05  CHECKPOINT-CURRENCY-TOTALS OCCURS 20 TIMES.
+018000         10  CHECKPOINT-CURRENCY-CODE PIC X(03).
+018100         10  CHECKPOINT-CURRENCY-AMT  PIC S9(13)V99.
+018200
+018300 FD  AUDIT-FILE.
+018400 01  AUDIT-RECORD.
+018500     05  AUDIT-TIMESTAMP           PIC X(16).
+018600     05  AUDIT-INPUT-DATA          PIC X(116).
+018700     05  AUDIT-DECISION-STATUS     PIC X(20).
+018800
+018900 WORKING-STORAGE SECTION.
+019000*----------------------------------------------------------------
+019100* RUN PARAMETERS (SEE 1050-RESOLVE-RUN-PARAMETERS)
+019200* EACH FILE PATH DEFAULTS TO ITS ORIGINAL HARD-CODED LOCATION
+019300* AND IS OVERRIDDEN BY ITS ENVIRONMENT VARIABLE, IF SET, SO
+019400* OPERATIONS CAN POINT A COMPILED RUN AT TEST DATA, A BACKDATED
+019500* RERUN, OR A DIFFERENT DROP LOCATION WITHOUT A RECOMPILE.
+019600* WS-SUCCESS-THRESHOLD IS THE MINIMUM AMOUNT (WHOLE CURRENCY
+019700* UNITS - PT_SUCCESS_THRESHOLD HAS NO PLACE FOR CENTS) A NEW
+019800* TRANSACTION MUST EXCEED TO POST AS SUCCESS; IT DEFAULTS TO
+019900* ZERO, PRESERVING THE ORIGINAL INPUT-AMOUNT > 0 RULE.
+020000*----------------------------------------------------------------
+020100 01  WS-INPUT-FILE-PATH     PIC X(60)
+020200     VALUE 'src/cobol/input.txt'.
+020300 01  WS-OUTPUT-FILE-PATH    PIC X(60)
+020400     VALUE 'src/cobol/output.dat'.
+020500 01  WS-CONTROL-REPORT-PATH PIC X(60)
+020600     VALUE 'src/cobol/control-report.txt'.
+020700 01  WS-REJECT-FILE-PATH    PIC X(60)
+020800     VALUE 'src/cobol/reject.txt'.
+020900 01  WS-CHECKPOINT-FILE-PATH PIC X(60)
+021000     VALUE 'src/cobol/checkpoint.txt'.
+021100 01  WS-AUDIT-FILE-PATH      PIC X(60)
+021200     VALUE 'src/cobol/audit.txt'.
+021300 01  WS-ENV-VALUE-WORK       PIC X(60) VALUE SPACES.
+021400 01  WS-SUCCESS-THRESHOLD    PIC S9(11)V99 VALUE ZERO.
+021500 01  WS-THRESHOLD-WHOLE      PIC S9(11) VALUE ZERO.
+021600*----------------------------------------------------------------
+021700* FILE STATUS AND END-OF-FILE SWITCHES
+021800*----------------------------------------------------------------
+021900 01  WS-END-OF-FILE         PIC X VALUE 'N'.
+022000     88  END-OF-INPUT-FILE       VALUE 'Y'.
+022100 01  WS-PRELOAD-EOF-SW      PIC X VALUE 'N'.
+022200     88  END-OF-PRELOAD          VALUE 'Y'.
+022300 01  WS-FS-INPUT            PIC X(02) VALUE '00'.
+022400 01  WS-FS-OUTPUT           PIC X(02) VALUE '00'.
+022500 01  WS-FS-CONTROL-REPORT   PIC X(02) VALUE '00'.
+022600 01  WS-FS-REJECT           PIC X(02) VALUE '00'.
+022700 01  WS-FS-CHECKPOINT       PIC X(02) VALUE '00'.
+022800 01  WS-FS-AUDIT            PIC X(02) VALUE '00'.
+022900
+023000*----------------------------------------------------------------
+023100* AUDIT TRAIL WORK AREAS (SEE 3950-WRITE-AUDIT-RECORD)
+023200* WS-AUDIT-STATUS IS MOVED BY THE CALLER TO WHATEVER DECISION
+023300* CODE IT JUST POSTED (AN OUTPUT-TRANSACTION-STATUS VALUE OR A
+023400* REJECT-REASON-CODE) BEFORE PERFORMING 3950.
+023500*----------------------------------------------------------------
+023600 01  WS-AUDIT-DATE           PIC 9(08) VALUE ZERO.
+023700 01  WS-AUDIT-TIME           PIC 9(08) VALUE ZERO.
+023800 01  WS-AUDIT-STATUS         PIC X(20) VALUE SPACES.
+023900*----------------------------------------------------------------
+024000* CHECKPOINT/RESTART WORK AREAS (SEE 1200/1300 AND 7000/7010)
+024100* WS-RESTART-SKIP-COUNT IS THE NUMBER OF INPUT-FILE RECORDS TO
+024200* READ AND DISCARD ON STARTUP BECAUSE AN EARLIER, INCOMPLETE RUN
+024300* ALREADY PROCESSED THEM.  A CHECKPOINT IS WRITTEN EVERY
+024400* WS-CHECKPOINT-INTERVAL RECORDS AND ONCE MORE, MARKED COMPLETE,
+024500* WHEN THE RUN FINISHES CLEANLY.
+024600*----------------------------------------------------------------
+024700 01  WS-CHECKPOINT-INTERVAL PIC 9(05) COMP VALUE 1000.
+024800 01  WS-RESTART-SKIP-COUNT  PIC 9(07) COMP VALUE ZERO.
+024900 01  WS-SKIP-INDEX          PIC 9(07) COMP VALUE ZERO.
+025000 01  WS-CKPT-QUOTIENT       PIC 9(07) COMP VALUE ZERO.
+025100 01  WS-CKPT-REMAINDER      PIC 9(05) COMP VALUE ZERO.
+025200 01  WS-TOTAL-RECORDS-POSN  PIC 9(07) COMP VALUE ZERO.
+025300 01  WS-CKPT-CUR-SUB        PIC 9(02) COMP VALUE ZERO.
+025400*----------------------------------------------------------------
+025500* CONTROL-TOTAL ACCUMULATORS - RESET EACH RUN
+025600*----------------------------------------------------------------
+025700 01  WS-RUN-TOTALS.
+025800     05  WS-RECORDS-READ        PIC 9(07) COMP VALUE ZERO.
+025900     05  WS-SUCCESS-COUNT       PIC 9(07) COMP VALUE ZERO.
+026000     05  WS-FAILURE-COUNT       PIC 9(07) COMP VALUE ZERO.
+026100     05  WS-REJECT-COUNT        PIC 9(07) COMP VALUE ZERO.
+026200     05  WS-DUPLICATE-COUNT     PIC 9(07) COMP VALUE ZERO.
+026300     05  WS-REVERSAL-COUNT      PIC 9(07) COMP VALUE ZERO.
+026400     05  WS-ADJUSTMENT-COUNT    PIC 9(07) COMP VALUE ZERO.
+026500
+026600*----------------------------------------------------------------
+026700* REVERSAL/ADJUSTMENT WORK AREAS (SEE 3300-PROCESS-REVERSAL)
+026800* WS-ORIGINAL-AMOUNT/CURRENCY-CODE HOLD THE VALUES READ BACK
+026900* FROM THE ORIGINAL OUTPUT-FILE RECORD BEFORE OUTPUT-RECORD IS
+027000* OVERWRITTEN WITH THE OFFSETTING ENTRY. WS-ACCUMULATE-AMOUNT IS
+027100* THE FIGURE 3260-ACCUMULATE-CURRENCY-TOTAL ADDS TO THE CURRENCY
+027200* TOTAL TABLE, WHICH IS INPUT-AMOUNT FOR A NEW TRANSACTION BUT
+027300* THE POSTED OFFSET AMOUNT FOR A REVERSAL/ADJUSTMENT.
+027400*----------------------------------------------------------------
+027500 01  WS-ORIGINAL-AMOUNT         PIC S9(11)V99 VALUE ZERO.
+027600 01  WS-ORIGINAL-CURRENCY-CODE  PIC X(03) VALUE SPACES.
+027700 01  WS-ACCUMULATE-AMOUNT       PIC S9(11)V99 VALUE ZERO.
+027800*----------------------------------------------------------------
+027900* CONTROL-REPORT PRINT LINE WORK AREAS
+028000*----------------------------------------------------------------
+028100 01  WS-REPORT-LINE.
+028200     05  WS-REPORT-LABEL        PIC X(30).
+028300     05  WS-REPORT-VALUE        PIC ZZZ,ZZZ,ZZ9.
+028400     05  FILLER                 PIC X(39).
+028500
+028600 01  WS-REPORT-AMOUNT-LINE.
+028700     05  WS-REPORT-AMOUNT-LABEL PIC X(30).
+028800     05  WS-REPORT-AMOUNT-VALUE PIC -Z(12)9.99.
+028900     05  FILLER                 PIC X(33).
+029000
+029100*----------------------------------------------------------------
+029200* STRUCTURAL VALIDATION WORK AREAS (SEE 3100-VALIDATE-STRUCTURE)
+029300*----------------------------------------------------------------
+029400 01  WS-VALID-STRUCTURE-SW   PIC X VALUE 'Y'.
+029500     88  VALID-STRUCTURE         VALUE 'Y'.
+029600     88  INVALID-STRUCTURE        VALUE 'N'.
+029700 01  WS-REJECT-REASON        PIC X(15) VALUE SPACES.
+029800
+029900*----------------------------------------------------------------
+030000* BUSINESS-RULE VALIDATION WORK AREAS (SEE 3110-VALIDATE-
+030100* BUSINESS-RULES) - CONTENT-LEVEL CHECKS APPLIED ONLY AFTER A
+030200* RECORD HAS ALREADY PASSED 3100'S STRUCTURAL GATE.
+030300*----------------------------------------------------------------
+030400 01  WS-VALID-BUSINESS-SW    PIC X VALUE 'Y'.
+030500     88  VALID-BUSINESS-RULE     VALUE 'Y'.
+030600     88  INVALID-BUSINESS-RULE   VALUE 'N'.
+030700 01  WS-BUSINESS-STATUS      PIC X(15) VALUE SPACES.
+030800 01  WS-EMAIL-AT-POS         PIC 9(02) COMP VALUE ZERO.
+030900 01  WS-EMAIL-DOT-COUNT      PIC 9(02) COMP VALUE ZERO.
+031000 01  WS-INPUT-CCYYMMDD       PIC 9(08) COMP VALUE ZERO.
+031100 01  WS-TODAY-CCYYMMDD       PIC 9(08) COMP VALUE ZERO.
+031200
+031300 01  WS-DATE-WORK.
+031400     05  WS-DATE-YEAR-X      PIC X(04).
+031500     05  WS-DATE-DASH-1      PIC X(01).
+031600     05  WS-DATE-MONTH-X     PIC X(02).
+031700     05  WS-DATE-DASH-2      PIC X(01).
+031800     05  WS-DATE-DAY-X       PIC X(02).
+031900 01  WS-DATE-YEAR-N          PIC 9(04) VALUE ZERO.
+032000 01  WS-DATE-MONTH-N         PIC 9(02) VALUE ZERO.
+032100 01  WS-DATE-DAY-N           PIC 9(02) VALUE ZERO.
+032200 01  WS-DATE-MAX-DAY         PIC 9(02) VALUE ZERO.
+032300 01  WS-LEAP-YEAR-SW         PIC X VALUE 'N'.
+032400     88  IS-LEAP-YEAR             VALUE 'Y'.
+032500 01  WS-REMAINDER            PIC 9(04) VALUE ZERO.
+032600
+032700 01  WS-DAYS-IN-MONTH-VALUES.
+032800     05  FILLER              PIC 9(02) VALUE 31.
+032900     05  FILLER              PIC 9(02) VALUE 28.
+033000     05  FILLER              PIC 9(02) VALUE 31.
+033100     05  FILLER              PIC 9(02) VALUE 30.
+033200     05  FILLER              PIC 9(02) VALUE 31.
+033300     05  FILLER              PIC 9(02) VALUE 30.
+033400     05  FILLER              PIC 9(02) VALUE 31.
+033500     05  FILLER              PIC 9(02) VALUE 31.
+033600     05  FILLER              PIC 9(02) VALUE 30.
+033700     05  FILLER              PIC 9(02) VALUE 31.
+033800     05  FILLER              PIC 9(02) VALUE 30.
+033900     05  FILLER              PIC 9(02) VALUE 31.
+034000 01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-VALUES.
+034100     05  WS-DAYS-IN-MONTH-ENTRY PIC 9(02) OCCURS 12 TIMES.
+034200
+034300*----------------------------------------------------------------
+034400* DUPLICATE-TRANSACTION-ID DETECTION TABLE (SEE 3200-CHECK-DUP)
+034500* HOLDS EVERY TRANSACTION-ID SEEN SO FAR IN THIS RUN.
+034600*----------------------------------------------------------------
+034700 01  WS-DUP-FOUND-SW           PIC X VALUE 'N'.
+034800     88  DUPLICATE-FOUND           VALUE 'Y'.
+034900     88  DUPLICATE-NOT-FOUND       VALUE 'N'.
+035000 01  WS-DUP-TABLE-COUNT        PIC 9(07) COMP VALUE ZERO.
+035100 01  WS-DUP-TABLE-MAX          PIC 9(07) COMP VALUE 200000.
+035200 01  WS-DUP-TABLE.
+035300     05  WS-DUP-ENTRY PIC X(10)
+035400         OCCURS 1 TO 200000 TIMES DEPENDING ON WS-DUP-TABLE-COUNT
+035500         INDEXED BY WS-DUP-IDX.
+035600
+035700*----------------------------------------------------------------
+035800* MULTI-CURRENCY WORK AREAS
+035900* WS-CURRENCY-TOTAL-TABLE ACCUMULATES ONE RUNNING TOTAL PER
+036000* DISTINCT CURRENCY CODE SEEN THIS RUN - SUMMING RAW AMOUNTS
+036100* ACROSS CURRENCIES WOULD BE MEANINGLESS, SO THE CONTROL REPORT
+036200* PRINTS ONE LINE PER CURRENCY INSTEAD OF ONE GRAND TOTAL.
+036300*----------------------------------------------------------------
+036400 01  WS-DEFAULT-CURRENCY-CODE  PIC X(03) VALUE 'USD'.
+036500 01  WS-CURRENCY-TOTAL-COUNT   PIC 9(02) COMP VALUE ZERO.
+036600 01  WS-CURRENCY-TOTAL-MAX     PIC 9(02) COMP VALUE 20.
+036700 01  WS-CURRENCY-TOTAL-TABLE.
+036800     05  WS-CURRENCY-TOTAL-ENTRY
+036900         OCCURS 1 TO 20 TIMES DEPENDING ON WS-CURRENCY-TOTAL-COUNT
+037000         INDEXED BY WS-CUR-IDX.
+037100         10  WS-CURRENCY-TOTAL-CODE   PIC X(03).
+037200         10  WS-CURRENCY-TOTAL-AMT    PIC S9(13)V99.
+037300 01  WS-CURRENCY-WORK-CODE     PIC X(03).
+037400 01  WS-CURRENCY-FOUND-SW      PIC X VALUE 'N'.
+037500
+037600 PROCEDURE DIVISION.
+037700*----------------------------------------------------------------
+037800* 0000-MAIN-LOGIC
+037900*     OPENS THE FILES, DRIVES THE READ/PROCESS LOOP, AND WRITES
+038000*     THE END-OF-RUN CONTROL-TOTAL REPORT BEFORE STOPPING.
+038100*----------------------------------------------------------------
+038200 0000-MAIN-LOGIC.
+038300     PERFORM 1000-INITIALIZE
+038400     PERFORM UNTIL END-OF-INPUT-FILE
+038500         PERFORM 2000-READ-INPUT-RECORD
+038600         IF NOT END-OF-INPUT-FILE
+038700             PERFORM 3000-PROCESS-RECORD
+038800             PERFORM 7000-WRITE-CHECKPOINT-IF-DUE
+038900         END-IF
+039000     END-PERFORM
+039100     MOVE 'C' TO CHECKPOINT-STATUS
+039200     PERFORM 7010-WRITE-CHECKPOINT-RECORD
+039300     PERFORM 8000-WRITE-CONTROL-REPORT
+039400     PERFORM 9000-TERMINATE
+039500     STOP RUN.
+039600
+039700*----------------------------------------------------------------
+039800* 1000-INITIALIZE
+039900*     RESOLVES RUN PARAMETERS, CHECKS FOR A RESTART, THEN OPENS
+040000*     INPUT, OUTPUT, CONTROL-REPORT, REJECT, AND AUDIT FILES.
+040100*     REJECT-FILE AND AUDIT-FILE ARE OPENED EXTEND WHENEVER THEY
+040200*     ALREADY EXIST ON DISK - NOT JUST ON A CHECKPOINT-INCOMPLETE
+040300*     RESTART - SINCE OUTPUT-FILE ITSELF IS PRESERVED AND CROSS-
+040400*     CHECKED FOR DUPLICATES ACROSS ORDINARY RUNS TOO. A FILE-
+040500*     STATUS OF 35 ON THE EXTEND ATTEMPT MEANS THE FILE DOES NOT
+040600*     YET EXIST, SO IT IS THEN OPENED OUTPUT TO CREATE IT.
+040700*----------------------------------------------------------------
+040800 1000-INITIALIZE.
+040900     PERFORM 1050-RESOLVE-RUN-PARAMETERS
+041000     PERFORM 1200-CHECK-FOR-RESTART
+041100     OPEN INPUT INPUT-FILE
+041200     IF WS-FS-INPUT NOT = '00'
+041300         DISPLAY 'ERROR OPENING INPUT FILE' WS-FS-INPUT
+041400         STOP RUN
+041500     END-IF
+041600
+041700     OPEN I-O OUTPUT-FILE
+041800     IF WS-FS-OUTPUT = '00'
+041900         PERFORM 1100-PRELOAD-DUPLICATE-TABLE
+042000     ELSE
+042100         OPEN OUTPUT OUTPUT-FILE
+042200         IF WS-FS-OUTPUT NOT = '00'
+042300             DISPLAY 'ERROR OPENING OUTPUT FILE' WS-FS-OUTPUT
+042400             STOP RUN
+042500         END-IF
+042600         CLOSE OUTPUT-FILE
+042700         OPEN I-O OUTPUT-FILE
+042800         IF WS-FS-OUTPUT NOT = '00'
+042900             DISPLAY 'ERROR REOPENING OUTPUT FILE' WS-FS-OUTPUT
+043000             STOP RUN
+043100         END-IF
+043200     END-IF
+043300
+043400     OPEN OUTPUT CONTROL-REPORT-FILE
+043500     IF WS-FS-CONTROL-REPORT NOT = '00'
+043600         DISPLAY 'ERROR OPENING CONTROL REPORT FILE'
+043700             WS-FS-CONTROL-REPORT
+043800         STOP RUN
+043900     END-IF
+044000
+044100     OPEN EXTEND REJECT-FILE
+044200     IF WS-FS-REJECT = '35'
+044300         OPEN OUTPUT REJECT-FILE
+044400     END-IF
+044500     IF WS-FS-REJECT NOT = '00'
+044600         DISPLAY 'ERROR OPENING REJECT FILE' WS-FS-REJECT
+044700         STOP RUN
+044800     END-IF
+044900
+045000     OPEN EXTEND AUDIT-FILE
+045100     IF WS-FS-AUDIT = '35'
+045200         OPEN OUTPUT AUDIT-FILE
+045300     END-IF
+045400     IF WS-FS-AUDIT NOT = '00'
+045500         DISPLAY 'ERROR OPENING AUDIT FILE' WS-FS-AUDIT
+045600         STOP RUN
+045700     END-IF
+045800     .
+045900     IF WS-RESTART-SKIP-COUNT > ZERO
+046000         PERFORM 1300-SKIP-PROCESSED-RECORDS
+046100             VARYING WS-SKIP-INDEX FROM 1 BY 1
+046200             UNTIL WS-SKIP-INDEX > WS-RESTART-SKIP-COUNT
+046300     END-IF
+046400     .
+046500
+046600*----------------------------------------------------------------
+046700* 1050-RESOLVE-RUN-PARAMETERS
+046800*     A FILE PATH OR THE SUCCESS THRESHOLD SET IN THE RUN'S
+046900*     ENVIRONMENT OVERRIDES ITS COMPILED-IN DEFAULT.  RUN AS THE
+047000*     FIRST STEP OF 1000-INITIALIZE, BEFORE ANY FILE IS OPENED.
+047100*----------------------------------------------------------------
+047200 1050-RESOLVE-RUN-PARAMETERS.
+047300     DISPLAY 'PT_INPUT_FILE' UPON ENVIRONMENT-NAME
+047400     ACCEPT WS-ENV-VALUE-WORK FROM ENVIRONMENT-VALUE
+047500     IF WS-ENV-VALUE-WORK NOT = SPACES
+047600         MOVE WS-ENV-VALUE-WORK TO WS-INPUT-FILE-PATH
+047700     END-IF
+047800
+047900     MOVE SPACES TO WS-ENV-VALUE-WORK
+048000     DISPLAY 'PT_OUTPUT_FILE' UPON ENVIRONMENT-NAME
+048100     ACCEPT WS-ENV-VALUE-WORK FROM ENVIRONMENT-VALUE
+048200     IF WS-ENV-VALUE-WORK NOT = SPACES
+048300         MOVE WS-ENV-VALUE-WORK TO WS-OUTPUT-FILE-PATH
+048400     END-IF
+048500
+048600     MOVE SPACES TO WS-ENV-VALUE-WORK
+048700     DISPLAY 'PT_CONTROL_REPORT_FILE' UPON ENVIRONMENT-NAME
+048800     ACCEPT WS-ENV-VALUE-WORK FROM ENVIRONMENT-VALUE
+048900     IF WS-ENV-VALUE-WORK NOT = SPACES
+049000         MOVE WS-ENV-VALUE-WORK TO WS-CONTROL-REPORT-PATH
+049100     END-IF
+049200
+049300     MOVE SPACES TO WS-ENV-VALUE-WORK
+049400     DISPLAY 'PT_REJECT_FILE' UPON ENVIRONMENT-NAME
+049500     ACCEPT WS-ENV-VALUE-WORK FROM ENVIRONMENT-VALUE
+049600     IF WS-ENV-VALUE-WORK NOT = SPACES
+049700         MOVE WS-ENV-VALUE-WORK TO WS-REJECT-FILE-PATH
+049800     END-IF
+049900
+050000     MOVE SPACES TO WS-ENV-VALUE-WORK
+050100     DISPLAY 'PT_CHECKPOINT_FILE' UPON ENVIRONMENT-NAME
+050200     ACCEPT WS-ENV-VALUE-WORK FROM ENVIRONMENT-VALUE
+050300     IF WS-ENV-VALUE-WORK NOT = SPACES
+050400         MOVE WS-ENV-VALUE-WORK TO WS-CHECKPOINT-FILE-PATH
+050500     END-IF
+050600
+050700     MOVE SPACES TO WS-ENV-VALUE-WORK
+050800     DISPLAY 'PT_AUDIT_FILE' UPON ENVIRONMENT-NAME
+050900     ACCEPT WS-ENV-VALUE-WORK FROM ENVIRONMENT-VALUE
+051000     IF WS-ENV-VALUE-WORK NOT = SPACES
+051100         MOVE WS-ENV-VALUE-WORK TO WS-AUDIT-FILE-PATH
+051200     END-IF
+051300
+051400     DISPLAY 'PT_SUCCESS_THRESHOLD' UPON ENVIRONMENT-NAME
+051500     ACCEPT WS-THRESHOLD-WHOLE FROM ENVIRONMENT-VALUE
+051600     MOVE WS-THRESHOLD-WHOLE TO WS-SUCCESS-THRESHOLD
+051700     .
+051800
+051900*----------------------------------------------------------------
+052000* 1200-CHECK-FOR-RESTART
+052100*     LOOKS FOR A CHECKPOINT FILE LEFT BEHIND BY AN EARLIER RUN.
+052200*     A CHECKPOINT MARKED INCOMPLETE MEANS THAT RUN NEVER
+052300*     REACHED END-OF-FILE - SET WS-RESTART-SKIP-COUNT SO
+052400*     0000-MAIN-LOGIC SKIPS PAST THE RECORDS IT ALREADY POSTED.
+052500*     ALSO RE-SEEDS WS-RECORDS-READ AND WS-RUN-TOTALS (AND THE
+052600*     PER-CURRENCY TOTAL TABLE) FROM THE CHECKPOINTED SNAPSHOT SO
+052700*     8000-WRITE-CONTROL-REPORT'S END-OF-RUN FIGURES COVER THE
+052800*     WHOLE DAY'S FILE, NOT JUST THE TAIL SEGMENT PROCESSED AFTER
+052900*     THE RESTART.
+053000*     NO CHECKPOINT FILE, OR ONE MARKED COMPLETE, MEANS THIS IS
+053100*     A NORMAL RUN STARTING FROM RECORD ONE.
+053200*----------------------------------------------------------------
+053300 1200-CHECK-FOR-RESTART.
+053400     MOVE ZERO TO WS-RESTART-SKIP-COUNT
+053500     OPEN INPUT CHECKPOINT-FILE
+053600     IF WS-FS-CHECKPOINT = '00'
+053700         READ CHECKPOINT-FILE
+053800             AT END
+053900                 CONTINUE
+054000             NOT AT END
+054100                 IF CHECKPOINT-INCOMPLETE
+054200                     MOVE CHECKPOINT-RECORDS-READ
+054300                         TO WS-RESTART-SKIP-COUNT
+054400                     MOVE CHECKPOINT-RECORDS-READ
+054500                         TO WS-RECORDS-READ
+054600                     MOVE CHECKPOINT-SUCCESS-COUNT
+054700                         TO WS-SUCCESS-COUNT
+054800                     MOVE CHECKPOINT-FAILURE-COUNT
+054900                         TO WS-FAILURE-COUNT
+055000                     MOVE CHECKPOINT-REJECT-COUNT
+055100                         TO WS-REJECT-COUNT
+055200                     MOVE CHECKPOINT-DUPLICATE-COUNT
+055300                         TO WS-DUPLICATE-COUNT
+055400                     MOVE CHECKPOINT-REVERSAL-COUNT
+055500                         TO WS-REVERSAL-COUNT
+055600                     MOVE CHECKPOINT-ADJUSTMENT-COUNT
+055700                         TO WS-ADJUSTMENT-COUNT
+055800                     MOVE CHECKPOINT-CURRENCY-COUNT
+055900                         TO WS-CURRENCY-TOTAL-COUNT
+056000                     IF WS-CURRENCY-TOTAL-COUNT NOT = ZERO
+056100                         PERFORM 1210-RESTORE-CURRENCY-TOTAL
+056200                             VARYING WS-CKPT-CUR-SUB FROM 1 BY 1
+056300                             UNTIL WS-CKPT-CUR-SUB >
+056400                                 WS-CURRENCY-TOTAL-COUNT
+056500                     END-IF
+056600                     DISPLAY 'RESTART DETECTED - SKIPPING '
+056700                         WS-RESTART-SKIP-COUNT
+056800                         ' ALREADY-PROCESSED INPUT RECORDS'
+056900                 END-IF
+057000         END-READ
+057100         CLOSE CHECKPOINT-FILE
+057200     END-IF
+057300     .
+057400
+057500*----------------------------------------------------------------
+057600* 1210-RESTORE-CURRENCY-TOTAL
+057700*     COPIES ONE CHECKPOINTED PER-CURRENCY TOTAL BACK INTO
+057800*     WS-CURRENCY-TOTAL-TABLE AT WS-CKPT-CUR-SUB SO THE CONTROL
+057900*     REPORT'S AMOUNT TOTALS SURVIVE A CHECKPOINT RESTART.
+058000*----------------------------------------------------------------
+058100 1210-RESTORE-CURRENCY-TOTAL.
+058200     MOVE CHECKPOINT-CURRENCY-CODE (WS-CKPT-CUR-SUB)
+058300         TO WS-CURRENCY-TOTAL-CODE (WS-CKPT-CUR-SUB)
+058400     MOVE CHECKPOINT-CURRENCY-AMT (WS-CKPT-CUR-SUB)
+058500         TO WS-CURRENCY-TOTAL-AMT (WS-CKPT-CUR-SUB)
+058600     .
+058700
+058800*----------------------------------------------------------------
+058900* 1300-SKIP-PROCESSED-RECORDS
+059000*     READS AND DISCARDS ONE INPUT-FILE RECORD WITHOUT COUNTING
+059100*     OR PROCESSING IT - USED ONLY TO FAST-FORWARD PAST RECORDS
+059200*     A PRIOR, INCOMPLETE RUN ALREADY COMMITTED.
+059300*----------------------------------------------------------------
+059400 1300-SKIP-PROCESSED-RECORDS.
+059500     READ INPUT-FILE
+059600         AT END
+059700             MOVE 'Y' TO WS-END-OF-FILE
+059800     END-READ
+059900     .
+060000
+060100*----------------------------------------------------------------
+060200* 1100-PRELOAD-DUPLICATE-TABLE
+060300*     RUNS ONLY WHEN OUTPUT-FILE ALREADY EXISTED AT OPEN TIME -
+060400*     I.E. THIS IS A RERUN AFTER AN EARLIER RUN (COMPLETE OR
+060500*     ABENDED) LEFT COMMITTED RECORDS BEHIND.  READS EVERY KEY
+060600*     ALREADY ON FILE INTO THE DUPLICATE-DETECTION TABLE SO
+060700*     ALREADY-POSTED TRANSACTIONS COME BACK AS 'DUPLICATE'
+060800*     INSTEAD OF POSTING A SECOND TIME.
+060900*----------------------------------------------------------------
+061000 1100-PRELOAD-DUPLICATE-TABLE.
+061100     MOVE 'N' TO WS-PRELOAD-EOF-SW
+061200     PERFORM UNTIL END-OF-PRELOAD
+061300         READ OUTPUT-FILE NEXT RECORD
+061400             AT END
+061500                 MOVE 'Y' TO WS-PRELOAD-EOF-SW
+061600             NOT AT END
+061700                 IF WS-DUP-TABLE-COUNT >= WS-DUP-TABLE-MAX
+061800                     DISPLAY 'DUPLICATE-DETECTION TABLE FULL '
+061900                         'DURING PRELOAD - OUTPUT-FILE HOLDS '
+062000                         'MORE THAN ' WS-DUP-TABLE-MAX
+062100                         ' TRANSACTION-IDS'
+062200                     STOP RUN
+062300                 END-IF
+062400                 ADD 1 TO WS-DUP-TABLE-COUNT
+062500                 SET WS-DUP-IDX TO WS-DUP-TABLE-COUNT
+062600                 MOVE OUTPUT-TRANSACTION-ID
+062700                     TO WS-DUP-ENTRY (WS-DUP-IDX)
+062800         END-READ
+062900     END-PERFORM
+063000     .
+063100
+063200*----------------------------------------------------------------
+063300* 2000-READ-INPUT-RECORD
+063400*     READS THE NEXT INPUT RECORD AND COUNTS IT.
+063500*----------------------------------------------------------------
+063600 2000-READ-INPUT-RECORD.
+063700     READ INPUT-FILE
+063800         AT END
+063900             MOVE 'Y' TO WS-END-OF-FILE
+064000         NOT AT END
+064100             ADD 1 TO WS-RECORDS-READ
+064200     END-READ
+064300     .
+064400
+064500*----------------------------------------------------------------
+064600* 3000-PROCESS-RECORD
+064700*     GATES THE RECORD THROUGH STRUCTURAL VALIDATION FIRST; A
+064800*     STRUCTURALLY BAD RECORD IS QUARANTINED TO REJECT-FILE AND
+064900*     NEVER REACHES OUTPUT-FILE.  A STRUCTURALLY VALID RECORD IS
+065000*     THEN DUPLICATE-CHECKED REGARDLESS OF ITS TRANSACTION TYPE,
+065100*     SINCE A RESUBMITTED REVERSAL IS JUST AS MUCH A REPEAT AS A
+065200*     RESUBMITTED NEW TRANSACTION.  A NON-DUPLICATE RECORD IS
+065300*     THEN RUN THROUGH 3110'S CONTENT-LEVEL BUSINESS RULES; A
+065400*     RECORD THAT FAILS THOSE STILL POSTS TO OUTPUT-FILE UNDER
+065500*     ITS OWN STATUS CODE RATHER THAN BEING EVALUATED AS A NEW
+065600*     TRANSACTION OR REVERSAL.  OTHERWISE A NEW TRANSACTION IS
+065700*     EVALUATED AS BEFORE; A REVERSAL OR ADJUSTMENT IS HANDED TO
+065800*     3300-PROCESS-REVERSAL, WHICH POSTS AN OFFSETTING ENTRY
+065900*     AGAINST THE ORIGINAL TRANSACTION INSTEAD.
+066000*----------------------------------------------------------------
+066100 3000-PROCESS-RECORD.
+066200     PERFORM 3100-VALIDATE-STRUCTURE
+066300     IF INVALID-STRUCTURE
+066400         PERFORM 3900-WRITE-REJECT-RECORD
+066500     ELSE
+066600         PERFORM 3050-NORMALIZE-CURRENCY-CODE
+066700         PERFORM 3200-CHECK-DUPLICATE
+066800         IF DUPLICATE-FOUND
+066900             PERFORM 3210-WRITE-DUPLICATE-SKIPPED
+067000         ELSE
+067100             PERFORM 3110-VALIDATE-BUSINESS-RULES
+067200             IF INVALID-BUSINESS-RULE
+067300                 PERFORM 3190-WRITE-BUSINESS-RULE-FAILURE
+067400             ELSE
+067500                 IF TYPE-IS-REVERSAL OR TYPE-IS-ADJUSTMENT
+067600                     PERFORM 3300-PROCESS-REVERSAL
+067700                 ELSE
+067800                     PERFORM 3220-PROCESS-NEW-TRANSACTION
+067900                 END-IF
+068000             END-IF
+068100             PERFORM 3250-REMEMBER-TRANSACTION-ID
+068200         END-IF
+068300     END-IF
+068400     .
+068500
+068600*----------------------------------------------------------------
+068700* 3210-WRITE-DUPLICATE-SKIPPED
+068800*     RECORDS A REPEAT TRANSACTION-ID AS A DUPLICATE WITHOUT
+068900*     TOUCHING THE ORIGINAL, ALREADY-COMMITTED OUTPUT-FILE ROW.
+069000*----------------------------------------------------------------
+069100 3210-WRITE-DUPLICATE-SKIPPED.
+069200     MOVE INPUT-TRANSACTION-ID TO OUTPUT-TRANSACTION-ID
+069300     MOVE WS-CURRENCY-WORK-CODE TO OUTPUT-CURRENCY-CODE
+069400     MOVE INPUT-AMOUNT TO OUTPUT-AMOUNT
+069500     MOVE 'DUPLICATE' TO OUTPUT-TRANSACTION-STATUS
+069600     ADD 1 TO WS-DUPLICATE-COUNT
+069700     MOVE OUTPUT-TRANSACTION-STATUS TO WS-AUDIT-STATUS
+069800     PERFORM 3950-WRITE-AUDIT-RECORD
+069900     DISPLAY 'RECORD SKIPPED (DUPLICATE): '
+070000         OUTPUT-TRANSACTION-ID
+070100     .
+070200
+070300*----------------------------------------------------------------
+070400* 3220-PROCESS-NEW-TRANSACTION
+070500*     EVALUATES A NEW TRANSACTION AGAINST THE AMOUNT-SIGN RULE
+070600*     AND POSTS IT TO OUTPUT-FILE AS SUCCESS OR FAILURE.
+070700*----------------------------------------------------------------
+070800 3220-PROCESS-NEW-TRANSACTION.
+070900     MOVE INPUT-TRANSACTION-ID TO OUTPUT-TRANSACTION-ID
+071000     MOVE WS-CURRENCY-WORK-CODE TO OUTPUT-CURRENCY-CODE
+071100     MOVE INPUT-AMOUNT TO OUTPUT-AMOUNT
+071200     MOVE INPUT-AMOUNT TO WS-ACCUMULATE-AMOUNT
+071300     PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+071400     IF INPUT-AMOUNT > WS-SUCCESS-THRESHOLD
+071500         MOVE 'SUCCESS' TO OUTPUT-TRANSACTION-STATUS
+071600         ADD 1 TO WS-SUCCESS-COUNT
+071700     ELSE
+071800         MOVE 'FAILURE' TO OUTPUT-TRANSACTION-STATUS
+071900         ADD 1 TO WS-FAILURE-COUNT
+072000     END-IF
+072100     WRITE OUTPUT-RECORD
+072200         INVALID KEY
+072300             IF OUTPUT-TRANSACTION-STATUS = 'SUCCESS'
+072400                 SUBTRACT 1 FROM WS-SUCCESS-COUNT
+072500             ELSE
+072600                 SUBTRACT 1 FROM WS-FAILURE-COUNT
+072700             END-IF
+072800             COMPUTE WS-ACCUMULATE-AMOUNT =
+072900                 WS-ACCUMULATE-AMOUNT * -1
+073000             PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+073100             MOVE 'DUPLICATE' TO OUTPUT-TRANSACTION-STATUS
+073200             ADD 1 TO WS-DUPLICATE-COUNT
+073300     END-WRITE
+073400     MOVE OUTPUT-TRANSACTION-STATUS TO WS-AUDIT-STATUS
+073500     PERFORM 3950-WRITE-AUDIT-RECORD
+073600     DISPLAY 'RECORD WRITTEN: ' OUTPUT-TRANSACTION-ID
+073700         ' ' OUTPUT-TRANSACTION-STATUS
+073800     .
+073900
+074000*----------------------------------------------------------------
+074100* 3050-NORMALIZE-CURRENCY-CODE
+074200*     A BLANK CURRENCY CODE IS TREATED AS THE HOUSE DEFAULT
+074300*     CURRENCY SO OLDER SINGLE-CURRENCY FEEDS STILL POST.
+074400*----------------------------------------------------------------
+074500 3050-NORMALIZE-CURRENCY-CODE.
+074600     IF INPUT-CURRENCY-CODE = SPACES
+074700         MOVE WS-DEFAULT-CURRENCY-CODE TO WS-CURRENCY-WORK-CODE
+074800     ELSE
+074900         MOVE INPUT-CURRENCY-CODE TO WS-CURRENCY-WORK-CODE
+075000     END-IF
+075100     .
+075200
+075300*----------------------------------------------------------------
+075400* 3260-ACCUMULATE-CURRENCY-TOTAL
+075500*     ADDS WS-ACCUMULATE-AMOUNT TO THE RUNNING TOTAL FOR ITS
+075600*     CURRENCY, CREATING A NEW TABLE ENTRY THE FIRST TIME A
+075700*     CURRENCY IS SEEN THIS RUN. THE CALLER SETS UP BOTH
+075800*     WS-CURRENCY-WORK-CODE AND WS-ACCUMULATE-AMOUNT FIRST.
+075900*----------------------------------------------------------------
+076000 3260-ACCUMULATE-CURRENCY-TOTAL.
+076100     MOVE 'N' TO WS-CURRENCY-FOUND-SW
+076200     IF WS-CURRENCY-TOTAL-COUNT NOT = ZERO
+076300         SET WS-CUR-IDX TO 1
+076400         SEARCH WS-CURRENCY-TOTAL-ENTRY
+076500             AT END
+076600                 CONTINUE
+076700             WHEN WS-CURRENCY-TOTAL-CODE (WS-CUR-IDX)
+076800                     = WS-CURRENCY-WORK-CODE
+076900                 ADD WS-ACCUMULATE-AMOUNT
+077000                     TO WS-CURRENCY-TOTAL-AMT (WS-CUR-IDX)
+077100                 MOVE 'Y' TO WS-CURRENCY-FOUND-SW
+077200         END-SEARCH
+077300     END-IF
+077400     IF WS-CURRENCY-FOUND-SW = 'N'
+077500         IF WS-CURRENCY-TOTAL-COUNT >= WS-CURRENCY-TOTAL-MAX
+077600             DISPLAY 'CURRENCY TOTAL TABLE FULL - CANNOT '
+077700                 'SAFELY TRACK ANOTHER CURRENCY CODE'
+077800             STOP RUN
+077900         END-IF
+078000         ADD 1 TO WS-CURRENCY-TOTAL-COUNT
+078100         SET WS-CUR-IDX TO WS-CURRENCY-TOTAL-COUNT
+078200         MOVE WS-CURRENCY-WORK-CODE
+078300             TO WS-CURRENCY-TOTAL-CODE (WS-CUR-IDX)
+078400         MOVE WS-ACCUMULATE-AMOUNT
+078500             TO WS-CURRENCY-TOTAL-AMT (WS-CUR-IDX)
+078600     END-IF
+078700     .
+078800
+078900*----------------------------------------------------------------
+079000* 3200-CHECK-DUPLICATE
+079100*     LOOKS INPUT-TRANSACTION-ID UP IN THE IN-MEMORY TABLE OF
+079200*     IDS ALREADY POSTED THIS RUN.  A HIT MEANS THE SAME
+079300*     TRANSACTION WAS SUBMITTED MORE THAN ONCE.
+079400*----------------------------------------------------------------
+079500 3200-CHECK-DUPLICATE.
+079600     MOVE 'N' TO WS-DUP-FOUND-SW
+079700     IF WS-DUP-TABLE-COUNT NOT = ZERO
+079800         SET WS-DUP-IDX TO 1
+079900         SEARCH WS-DUP-ENTRY
+080000             AT END
+080100                 MOVE 'N' TO WS-DUP-FOUND-SW
+080200             WHEN WS-DUP-ENTRY (WS-DUP-IDX) = INPUT-TRANSACTION-ID
+080300                 MOVE 'Y' TO WS-DUP-FOUND-SW
+080400         END-SEARCH
+080500     END-IF
+080600     .
+080700
+080800*----------------------------------------------------------------
+080900* 3250-REMEMBER-TRANSACTION-ID
+081000*     ADDS THE CURRENT TRANSACTION-ID TO THE DUPLICATE-DETECTION
+081100*     TABLE ONCE IT HAS BEEN POSTED.
+081200*----------------------------------------------------------------
+081300 3250-REMEMBER-TRANSACTION-ID.
+081400     IF WS-DUP-TABLE-COUNT >= WS-DUP-TABLE-MAX
+081500         DISPLAY 'DUPLICATE-DETECTION TABLE FULL - CANNOT '
+081600             'SAFELY TRACK ANOTHER TRANSACTION-ID'
+081700         STOP RUN
+081800     END-IF
+081900     ADD 1 TO WS-DUP-TABLE-COUNT
+082000     SET WS-DUP-IDX TO WS-DUP-TABLE-COUNT
+082100     MOVE INPUT-TRANSACTION-ID TO WS-DUP-ENTRY (WS-DUP-IDX)
+082200     .
+082300
+082400*----------------------------------------------------------------
+082500* 3300-PROCESS-REVERSAL
+082600*     HANDLES A REVERSAL OR ADJUSTMENT RECORD.  INPUT-ORIGINAL-
+082700*     TXN-ID IS USED AS THE OUTPUT-FILE RECORD KEY TO RANDOM-READ
+082800*     THE ORIGINAL TRANSACTION; ITS AMOUNT AND CURRENCY ARE
+082900*     CAPTURED BEFORE OUTPUT-RECORD IS OVERWRITTEN WITH THE NEW
+083000*     OFFSETTING ENTRY, WHICH POSTS UNDER THIS RECORD'S OWN
+083100*     INPUT-TRANSACTION-ID.  A REVERSAL NETS THE ORIGINAL AMOUNT
+083200*     TO ZERO; AN ADJUSTMENT POSTS INPUT-AMOUNT AS A DELTA
+083300*     AGAINST THE ORIGINAL.  IF THE ORIGINAL TRANSACTION CANNOT
+083400*     BE FOUND, 3390-WRITE-REVERSAL-NOT-FOUND QUARANTINES IT AS A
+083500*     BUSINESS-RULE FAILURE RATHER THAN A STRUCTURAL REJECT, SINCE
+083600*     THE RECORD ITSELF IS WELL-FORMED.  A KEY THAT IS FOUND BUT
+083700*     WAS NEVER ACTUALLY POSTED (E.G. AN EARLIER FAILURE OR
+083800*     STRUCTURAL PROBLEM, OR A ROW ALREADY REVERSED OR ADJUSTED)
+083900*     IS SIMILARLY QUARANTINED BY 3395-WRITE-ORIG-NOT-POSTED
+084000*     RATHER THAN TREATED AS MONEY TO OFFSET.
+084100*----------------------------------------------------------------
+084200 3300-PROCESS-REVERSAL.
+084300     MOVE INPUT-ORIGINAL-TXN-ID TO OUTPUT-TRANSACTION-ID
+084400     READ OUTPUT-FILE
+084500         INVALID KEY
+084600             PERFORM 3390-WRITE-REVERSAL-NOT-FOUND
+084700         NOT INVALID KEY
+084800             IF OUTPUT-TRANSACTION-STATUS NOT = 'SUCCESS'
+084900                 PERFORM 3395-WRITE-ORIG-NOT-POSTED
+085000             ELSE
+085100             MOVE OUTPUT-AMOUNT TO WS-ORIGINAL-AMOUNT
+085200             MOVE OUTPUT-CURRENCY-CODE
+085300                 TO WS-ORIGINAL-CURRENCY-CODE
+085400             MOVE INPUT-TRANSACTION-ID TO OUTPUT-TRANSACTION-ID
+085500             MOVE WS-ORIGINAL-CURRENCY-CODE
+085600                 TO OUTPUT-CURRENCY-CODE
+085700             IF TYPE-IS-REVERSAL
+085800                 COMPUTE OUTPUT-AMOUNT = WS-ORIGINAL-AMOUNT * -1
+085900                 MOVE 'REVERSED' TO OUTPUT-TRANSACTION-STATUS
+086000                 ADD 1 TO WS-REVERSAL-COUNT
+086100             ELSE
+086200                 MOVE INPUT-AMOUNT TO OUTPUT-AMOUNT
+086300                 MOVE 'ADJUSTED' TO OUTPUT-TRANSACTION-STATUS
+086400                 ADD 1 TO WS-ADJUSTMENT-COUNT
+086500             END-IF
+086600             MOVE WS-ORIGINAL-CURRENCY-CODE
+086700                 TO WS-CURRENCY-WORK-CODE
+086800             MOVE OUTPUT-AMOUNT TO WS-ACCUMULATE-AMOUNT
+086900             PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+087000             WRITE OUTPUT-RECORD
+087100                 INVALID KEY
+087200                     IF TYPE-IS-REVERSAL
+087300                         SUBTRACT 1 FROM WS-REVERSAL-COUNT
+087400                     ELSE
+087500                         SUBTRACT 1 FROM WS-ADJUSTMENT-COUNT
+087600                     END-IF
+087700                     COMPUTE WS-ACCUMULATE-AMOUNT =
+087800                         WS-ACCUMULATE-AMOUNT * -1
+087900                     PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+088000                     MOVE 'DUPLICATE' TO OUTPUT-TRANSACTION-STATUS
+088100                     ADD 1 TO WS-DUPLICATE-COUNT
+088200             END-WRITE
+088300             MOVE OUTPUT-TRANSACTION-STATUS TO WS-AUDIT-STATUS
+088400             PERFORM 3950-WRITE-AUDIT-RECORD
+088500             DISPLAY 'RECORD WRITTEN: ' OUTPUT-TRANSACTION-ID
+088600                 ' ' OUTPUT-TRANSACTION-STATUS
+088700             END-IF
+088800     END-READ
+088900     .
+089000
+089100*----------------------------------------------------------------
+089200* 3390-WRITE-REVERSAL-NOT-FOUND
+089300*     THE ORIGINAL TRANSACTION-ID NAMED BY A REVERSAL OR
+089400*     ADJUSTMENT WAS NOT FOUND ON OUTPUT-FILE.  POSTED AS A
+089500*     BUSINESS-RULE FAILURE, NOT A STRUCTURAL REJECT.
+089600*----------------------------------------------------------------
+089700 3390-WRITE-REVERSAL-NOT-FOUND.
+089800     MOVE INPUT-TRANSACTION-ID TO OUTPUT-TRANSACTION-ID
+089900     MOVE WS-CURRENCY-WORK-CODE TO OUTPUT-CURRENCY-CODE
+090000     MOVE INPUT-AMOUNT TO OUTPUT-AMOUNT
+090100     MOVE INPUT-AMOUNT TO WS-ACCUMULATE-AMOUNT
+090200     PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+090300     MOVE 'ORIG-NOT-FOUND' TO OUTPUT-TRANSACTION-STATUS
+090400     ADD 1 TO WS-FAILURE-COUNT
+090500     WRITE OUTPUT-RECORD
+090600         INVALID KEY
+090700             SUBTRACT 1 FROM WS-FAILURE-COUNT
+090800             COMPUTE WS-ACCUMULATE-AMOUNT =
+090900                 WS-ACCUMULATE-AMOUNT * -1
+091000             PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+091100             MOVE 'DUPLICATE' TO OUTPUT-TRANSACTION-STATUS
+091200             ADD 1 TO WS-DUPLICATE-COUNT
+091300     END-WRITE
+091400     MOVE OUTPUT-TRANSACTION-STATUS TO WS-AUDIT-STATUS
+091500     PERFORM 3950-WRITE-AUDIT-RECORD
+091600     DISPLAY 'RECORD WRITTEN: ' OUTPUT-TRANSACTION-ID
+091700         ' ' OUTPUT-TRANSACTION-STATUS
+091800     .
+091900
+092000*----------------------------------------------------------------
+092100* 3395-WRITE-ORIG-NOT-POSTED
+092200*     THE ORIGINAL TRANSACTION-ID NAMED BY A REVERSAL OR
+092300*     ADJUSTMENT WAS FOUND ON OUTPUT-FILE, BUT ITS STATUS IS NOT
+092400*     SUCCESS - IT WAS NEVER REAL MONEY (A FAILURE OR STRUCTURAL
+092500*     REJECT ROW), OR IT HAS ALREADY BEEN REVERSED OR ADJUSTED.
+092600*     QUARANTINED AS A BUSINESS-RULE FAILURE RATHER THAN NETTED
+092700*     AGAINST, THE SAME AS AN ORIGINAL THAT CANNOT BE FOUND.
+092800*----------------------------------------------------------------
+092900 3395-WRITE-ORIG-NOT-POSTED.
+093000     MOVE INPUT-TRANSACTION-ID TO OUTPUT-TRANSACTION-ID
+093100     MOVE WS-CURRENCY-WORK-CODE TO OUTPUT-CURRENCY-CODE
+093200     MOVE INPUT-AMOUNT TO OUTPUT-AMOUNT
+093300     MOVE INPUT-AMOUNT TO WS-ACCUMULATE-AMOUNT
+093400     PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+093500     MOVE 'ORIG-NOT-POSTED' TO OUTPUT-TRANSACTION-STATUS
+093600     ADD 1 TO WS-FAILURE-COUNT
+093700     WRITE OUTPUT-RECORD
+093800         INVALID KEY
+093900             SUBTRACT 1 FROM WS-FAILURE-COUNT
+094000             COMPUTE WS-ACCUMULATE-AMOUNT =
+094100                 WS-ACCUMULATE-AMOUNT * -1
+094200             PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+094300             MOVE 'DUPLICATE' TO OUTPUT-TRANSACTION-STATUS
+094400             ADD 1 TO WS-DUPLICATE-COUNT
+094500     END-WRITE
+094600     MOVE OUTPUT-TRANSACTION-STATUS TO WS-AUDIT-STATUS
+094700     PERFORM 3950-WRITE-AUDIT-RECORD
+094800     DISPLAY 'RECORD WRITTEN: ' OUTPUT-TRANSACTION-ID
+094900         ' ' OUTPUT-TRANSACTION-STATUS
+095000     .
+095100
+095200*----------------------------------------------------------------
+095300* 3100-VALIDATE-STRUCTURE
+095400*     STRUCTURAL GATE - CATCHES DATA THAT IS NOT EVEN SHAPED
+095500*     LIKE A TRANSACTION: BLANK ID, AN EMAIL WITH NO '@' AT ALL,
+095600*     OR A TRANSACTION DATE THAT DOES NOT PARSE AS A REAL
+095700*     CCYY-MM-DD CALENDAR DATE.  CONTENT-LEVEL BUSINESS RULES
+095800*     (BAD-NAME, IMPLAUSIBLE EMAIL, FUTURE DATE) ARE APPLIED
+095900*     LATER, ONLY ONCE A RECORD PASSES THIS GATE.
+096000*----------------------------------------------------------------
+096100 3100-VALIDATE-STRUCTURE.
+096200     MOVE 'Y' TO WS-VALID-STRUCTURE-SW
+096300     MOVE SPACES TO WS-REJECT-REASON
+096400
+096500     IF INPUT-TRANSACTION-ID = SPACES
+096600         MOVE 'N' TO WS-VALID-STRUCTURE-SW
+096700         MOVE 'BLANK-ID' TO WS-REJECT-REASON
+096800     END-IF
+096900
+097000     IF VALID-STRUCTURE
+097100         INSPECT INPUT-EMAIL TALLYING WS-REMAINDER
+097200             FOR ALL '@'
+097300         IF INPUT-EMAIL = SPACES OR WS-REMAINDER = ZERO
+097400             MOVE 'N' TO WS-VALID-STRUCTURE-SW
+097500             MOVE 'BAD-EMAIL-FMT' TO WS-REJECT-REASON
+097600         END-IF
+097700         MOVE ZERO TO WS-REMAINDER
+097800     END-IF
+097900
+098000     IF VALID-STRUCTURE
+098100         PERFORM 3150-VALIDATE-DATE-FORMAT
+098200         IF INVALID-STRUCTURE
+098300             MOVE 'BAD-DATE-FMT' TO WS-REJECT-REASON
+098400         END-IF
+098500     END-IF
+098600     .
+098700
+098800*----------------------------------------------------------------
+098900* 3150-VALIDATE-DATE-FORMAT
+099000*     CONFIRMS INPUT-TRANSACTION-DATE IS A REAL CCYY-MM-DD
+099100*     CALENDAR DATE - CORRECT SEPARATORS, NUMERIC COMPONENTS,
+099200*     MONTH 01-12, AND A DAY THAT EXISTS IN THAT MONTH/YEAR
+099300*     (INCLUDING FEBRUARY LEAP-YEAR RULES).
+099400*----------------------------------------------------------------
+099500 3150-VALIDATE-DATE-FORMAT.
+099600     MOVE 'Y' TO WS-VALID-STRUCTURE-SW
+099700     MOVE INPUT-TRANSACTION-DATE TO WS-DATE-WORK
+099800
+099900     IF WS-DATE-DASH-1 NOT = '-' OR WS-DATE-DASH-2 NOT = '-'
+100000         MOVE 'N' TO WS-VALID-STRUCTURE-SW
+100100     END-IF
+100200
+100300     IF VALID-STRUCTURE
+100400         IF WS-DATE-YEAR-X NOT NUMERIC
+100500            OR WS-DATE-MONTH-X NOT NUMERIC
+100600            OR WS-DATE-DAY-X NOT NUMERIC
+100700             MOVE 'N' TO WS-VALID-STRUCTURE-SW
+100800         END-IF
+100900     END-IF
+101000
+101100     IF VALID-STRUCTURE
+101200         MOVE WS-DATE-YEAR-X  TO WS-DATE-YEAR-N
+101300         MOVE WS-DATE-MONTH-X TO WS-DATE-MONTH-N
+101400         MOVE WS-DATE-DAY-X   TO WS-DATE-DAY-N
+101500         IF WS-DATE-MONTH-N < 1 OR WS-DATE-MONTH-N > 12
+101600             MOVE 'N' TO WS-VALID-STRUCTURE-SW
+101700         END-IF
+101800     END-IF
+101900
+102000     IF VALID-STRUCTURE
+102100         MOVE 'N' TO WS-LEAP-YEAR-SW
+102200         DIVIDE WS-DATE-YEAR-N BY 4 GIVING WS-DATE-MAX-DAY
+102300             REMAINDER WS-REMAINDER
+102400         IF WS-REMAINDER = ZERO
+102500             MOVE 'Y' TO WS-LEAP-YEAR-SW
+102600             DIVIDE WS-DATE-YEAR-N BY 100 GIVING WS-DATE-MAX-DAY
+102700                 REMAINDER WS-REMAINDER
+102800             IF WS-REMAINDER = ZERO
+102900                 MOVE 'N' TO WS-LEAP-YEAR-SW
+103000                 DIVIDE WS-DATE-YEAR-N BY 400
+103100                     GIVING WS-DATE-MAX-DAY
+103200                     REMAINDER WS-REMAINDER
+103300                 IF WS-REMAINDER = ZERO
+103400                     MOVE 'Y' TO WS-LEAP-YEAR-SW
+103500                 END-IF
+103600             END-IF
+103700         END-IF
+103800
+103900         MOVE WS-DAYS-IN-MONTH-ENTRY (WS-DATE-MONTH-N)
+104000             TO WS-DATE-MAX-DAY
+104100         IF WS-DATE-MONTH-N = 2 AND IS-LEAP-YEAR
+104200             ADD 1 TO WS-DATE-MAX-DAY
+104300         END-IF
+104400
+104500         IF WS-DATE-DAY-N < 1 OR WS-DATE-DAY-N > WS-DATE-MAX-DAY
+104600             MOVE 'N' TO WS-VALID-STRUCTURE-SW
+104700         END-IF
+104800     END-IF
+104900     .
+105000
+105100*----------------------------------------------------------------
+105200* 3110-VALIDATE-BUSINESS-RULES
+105300*     CONTENT-LEVEL RULES APPLIED ONLY ONCE A RECORD HAS ALREADY
+105400*     PASSED 3100'S STRUCTURAL GATE - A BLANK NAME, AN EMAIL
+105500*     WHOSE '@' HAS NOTHING BEFORE IT OR NO DOMAIN DOT AFTER IT,
+105600*     OR A TRANSACTION DATE THAT HAS NOT HAPPENED YET.  UNLIKE
+105700*     3100'S FAILURES THESE RECORDS ARE WELL-FORMED AND STILL
+105800*     POST TO OUTPUT-FILE - 3190-WRITE-BUSINESS-RULE-FAILURE
+105900*     GIVES EACH ONE ITS OWN STATUS CODE INSTEAD OF A GENERIC
+106000*     FAILURE.
+106100*----------------------------------------------------------------
+106200 3110-VALIDATE-BUSINESS-RULES.
+106300     MOVE 'Y' TO WS-VALID-BUSINESS-SW
+106400     MOVE SPACES TO WS-BUSINESS-STATUS
+106500
+106600     IF INPUT-NAME = SPACES
+106700         MOVE 'N' TO WS-VALID-BUSINESS-SW
+106800         MOVE 'BAD-NAME' TO WS-BUSINESS-STATUS
+106900     END-IF
+107000
+107100     IF VALID-BUSINESS-RULE
+107200         MOVE ZERO TO WS-EMAIL-AT-POS
+107300         MOVE ZERO TO WS-EMAIL-DOT-COUNT
+107400         INSPECT INPUT-EMAIL TALLYING WS-EMAIL-AT-POS
+107500             FOR CHARACTERS BEFORE INITIAL '@'
+107600         INSPECT INPUT-EMAIL TALLYING WS-EMAIL-DOT-COUNT
+107700             FOR ALL '.' AFTER INITIAL '@'
+107800         IF WS-EMAIL-AT-POS = ZERO OR WS-EMAIL-DOT-COUNT = ZERO
+107900             MOVE 'N' TO WS-VALID-BUSINESS-SW
+108000             MOVE 'BAD-EMAIL' TO WS-BUSINESS-STATUS
+108100         END-IF
+108200     END-IF
+108300
+108400     IF VALID-BUSINESS-RULE
+108500         COMPUTE WS-INPUT-CCYYMMDD =
+108600             WS-DATE-YEAR-N * 10000 + WS-DATE-MONTH-N * 100
+108700                 + WS-DATE-DAY-N
+108800         ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD
+108900         IF WS-INPUT-CCYYMMDD > WS-TODAY-CCYYMMDD
+109000             MOVE 'N' TO WS-VALID-BUSINESS-SW
+109100             MOVE 'BAD-DATE' TO WS-BUSINESS-STATUS
+109200         END-IF
+109300     END-IF
+109400     .
+109500
+109600*----------------------------------------------------------------
+109700* 3190-WRITE-BUSINESS-RULE-FAILURE
+109800*     POSTS A CONTENT-INVALID BUT STRUCTURALLY WELL-FORMED
+109900*     RECORD TO OUTPUT-FILE UNDER ITS SPECIFIC WS-BUSINESS-
+110000*     STATUS CODE RATHER THAN A GENERIC FAILURE.
+110100*----------------------------------------------------------------
+110200 3190-WRITE-BUSINESS-RULE-FAILURE.
+110300     MOVE INPUT-TRANSACTION-ID TO OUTPUT-TRANSACTION-ID
+110400     MOVE WS-CURRENCY-WORK-CODE TO OUTPUT-CURRENCY-CODE
+110500     MOVE INPUT-AMOUNT TO OUTPUT-AMOUNT
+110600     MOVE INPUT-AMOUNT TO WS-ACCUMULATE-AMOUNT
+110700     PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+110800     MOVE WS-BUSINESS-STATUS TO OUTPUT-TRANSACTION-STATUS
+110900     ADD 1 TO WS-FAILURE-COUNT
+111000     WRITE OUTPUT-RECORD
+111100         INVALID KEY
+111200             SUBTRACT 1 FROM WS-FAILURE-COUNT
+111300             COMPUTE WS-ACCUMULATE-AMOUNT =
+111400                 WS-ACCUMULATE-AMOUNT * -1
+111500             PERFORM 3260-ACCUMULATE-CURRENCY-TOTAL
+111600             MOVE 'DUPLICATE' TO OUTPUT-TRANSACTION-STATUS
+111700             ADD 1 TO WS-DUPLICATE-COUNT
+111800     END-WRITE
+111900     MOVE OUTPUT-TRANSACTION-STATUS TO WS-AUDIT-STATUS
+112000     PERFORM 3950-WRITE-AUDIT-RECORD
+112100     DISPLAY 'RECORD WRITTEN: ' OUTPUT-TRANSACTION-ID
+112200         ' ' OUTPUT-TRANSACTION-STATUS
+112300     .
+112400
+112500*----------------------------------------------------------------
+112600* 3900-WRITE-REJECT-RECORD
+112700*     QUARANTINES A STRUCTURALLY INVALID RECORD TO REJECT-FILE
+112800*     WITH ITS REASON CODE AND THE RAW INPUT FOR REVIEW.
+112900*----------------------------------------------------------------
+113000 3900-WRITE-REJECT-RECORD.
+113100     MOVE INPUT-TRANSACTION-ID TO REJECT-TRANSACTION-ID
+113200     MOVE WS-REJECT-REASON TO REJECT-REASON-CODE
+113300     MOVE SPACES TO REJECT-RAW-INPUT
+113400     MOVE INPUT-RECORD TO REJECT-RAW-INPUT
+113500     WRITE REJECT-RECORD
+113600     ADD 1 TO WS-REJECT-COUNT
+113700     MOVE REJECT-REASON-CODE TO WS-AUDIT-STATUS
+113800     PERFORM 3950-WRITE-AUDIT-RECORD
+113900     DISPLAY 'RECORD REJECTED: ' REJECT-TRANSACTION-ID
+114000         ' ' REJECT-REASON-CODE
+114100     .
+114200
+114300*----------------------------------------------------------------
+114400* 3950-WRITE-AUDIT-RECORD
+114500*     WRITES ONE AUDIT-FILE LINE FOR THE RECORD 3000-PROCESS-
+114600*     RECORD JUST FINISHED DISPOSING OF - A TIMESTAMP, THE FULL
+114700*     RAW INPUT-RECORD, AND THE DECISION STATUS THE CALLER
+114800*     ALREADY MOVED TO WS-AUDIT-STATUS.  RUNS FOR EVERY DISPOSAL
+114900*     PATH, INCLUDING A STRUCTURAL REJECT, SO THE AUDIT TRAIL
+115000*     COVERS EVERY RECORD READ THIS RUN, NOT ONLY THE ONES THAT
+115100*     REACHED OUTPUT-FILE.
+115200*----------------------------------------------------------------
+115300 3950-WRITE-AUDIT-RECORD.
+115400     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+115500     ACCEPT WS-AUDIT-TIME FROM TIME
+115600     MOVE SPACES TO AUDIT-RECORD
+115700     STRING WS-AUDIT-DATE DELIMITED BY SIZE
+115800            WS-AUDIT-TIME  DELIMITED BY SIZE
+115900         INTO AUDIT-TIMESTAMP
+116000     MOVE INPUT-RECORD TO AUDIT-INPUT-DATA
+116100     MOVE WS-AUDIT-STATUS TO AUDIT-DECISION-STATUS
+116200     WRITE AUDIT-RECORD
+116300     .
+116400
+116500*----------------------------------------------------------------
+116600* 7000-WRITE-CHECKPOINT-IF-DUE
+116700*     WRITES A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS
+116800*     READ THIS RUN SO A RERUN AFTER AN ABEND HAS A REASONABLY
+116900*     RECENT POSITION TO RESUME FROM.
+117000*----------------------------------------------------------------
+117100 7000-WRITE-CHECKPOINT-IF-DUE.
+117200     IF WS-RECORDS-READ > ZERO
+117300         DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+117400             GIVING WS-CKPT-QUOTIENT
+117500             REMAINDER WS-CKPT-REMAINDER
+117600         IF WS-CKPT-REMAINDER = ZERO
+117700             MOVE 'I' TO CHECKPOINT-STATUS
+117800             PERFORM 7010-WRITE-CHECKPOINT-RECORD
+117900         END-IF
+118000     END-IF
+118100     .
+118200
+118300*----------------------------------------------------------------
+118400* 7010-WRITE-CHECKPOINT-RECORD
+118500*     REWRITES CHECKPOINT-FILE WITH THE CURRENT TOTAL POSITION IN
+118600*     INPUT-FILE (WS-RECORDS-READ IS SEEDED FROM ANY PRIOR
+118700*     CHECKPOINT AT RESTART, SO IT IS ALREADY A CUMULATIVE
+118800*     FILE-WIDE COUNT, NOT JUST THIS INVOCATION'S), THE
+118900*     CUMULATIVE WS-RUN-TOTALS COUNTERS, AND THE PER-CURRENCY
+119000*     TOTAL TABLE - SO A RESTART CAN PICK UP THE WHOLE DAY'S
+119100*     RECONCILIATION FIGURES, NOT JUST THE TAIL SEGMENT - PLUS
+119200*     WHATEVER CHECKPOINT-STATUS THE CALLER ALREADY MOVED IN -
+119300*     'I' WHILE THE RUN IS STILL GOING, 'C' ONCE 0000-MAIN-LOGIC
+119400*     HAS FINISHED THE READ LOOP.
+119500*----------------------------------------------------------------
+119600 7010-WRITE-CHECKPOINT-RECORD.
+119700     MOVE WS-RECORDS-READ TO WS-TOTAL-RECORDS-POSN
+119800     MOVE WS-TOTAL-RECORDS-POSN TO CHECKPOINT-RECORDS-READ
+119900     MOVE WS-SUCCESS-COUNT TO CHECKPOINT-SUCCESS-COUNT
+120000     MOVE WS-FAILURE-COUNT TO CHECKPOINT-FAILURE-COUNT
+120100     MOVE WS-REJECT-COUNT TO CHECKPOINT-REJECT-COUNT
+120200     MOVE WS-DUPLICATE-COUNT TO CHECKPOINT-DUPLICATE-COUNT
+120300     MOVE WS-REVERSAL-COUNT TO CHECKPOINT-REVERSAL-COUNT
+120400     MOVE WS-ADJUSTMENT-COUNT TO CHECKPOINT-ADJUSTMENT-COUNT
+120500     MOVE WS-CURRENCY-TOTAL-COUNT TO CHECKPOINT-CURRENCY-COUNT
+120600     IF WS-CURRENCY-TOTAL-COUNT NOT = ZERO
+120700         PERFORM 7020-SAVE-CURRENCY-TOTAL
+120800             VARYING WS-CKPT-CUR-SUB FROM 1 BY 1
+120900             UNTIL WS-CKPT-CUR-SUB > WS-CURRENCY-TOTAL-COUNT
+121000     END-IF
+121100     OPEN OUTPUT CHECKPOINT-FILE
+121200     IF WS-FS-CHECKPOINT NOT = '00'
+121300         DISPLAY 'ERROR WRITING CHECKPOINT FILE' WS-FS-CHECKPOINT
+121400     ELSE
+121500         WRITE CHECKPOINT-RECORD
+121600         CLOSE CHECKPOINT-FILE
+121700     END-IF
+121800     .
+121900
+122000*----------------------------------------------------------------
+122100* 7020-SAVE-CURRENCY-TOTAL
+122200*     COPIES ONE WS-CURRENCY-TOTAL-TABLE ENTRY AT WS-CKPT-CUR-SUB
+122300*     INTO THE CHECKPOINT RECORD'S CURRENCY-TOTAL SLOT AT THE
+122400*     SAME SUBSCRIPT.
+122500*----------------------------------------------------------------
+122600 7020-SAVE-CURRENCY-TOTAL.
+122700     MOVE WS-CURRENCY-TOTAL-CODE (WS-CKPT-CUR-SUB)
+122800         TO CHECKPOINT-CURRENCY-CODE (WS-CKPT-CUR-SUB)
+122900     MOVE WS-CURRENCY-TOTAL-AMT (WS-CKPT-CUR-SUB)
+123000         TO CHECKPOINT-CURRENCY-AMT (WS-CKPT-CUR-SUB)
+123100     .
+123200
+123300*----------------------------------------------------------------
+123400* 8000-WRITE-CONTROL-REPORT
+123500*     WRITES THE END-OF-RUN RECONCILIATION TRAILER SHOWING
+123600*     RECORDS READ, SUCCESS/FAILURE COUNTS, AND THE AMOUNT
+123700*     TOTAL FOR EACH CURRENCY TOUCHED THIS RUN.
+123800*----------------------------------------------------------------
+123900 8000-WRITE-CONTROL-REPORT.
+124000     MOVE SPACES TO CONTROL-REPORT-LINE
+124100     MOVE '=== PROCESSTRANSACTIONS CONTROL REPORT ===' TO
+124200         CONTROL-REPORT-LINE
+124300     WRITE CONTROL-REPORT-LINE
+124400
+124500     MOVE SPACES TO WS-REPORT-LINE
+124600     MOVE 'RECORDS READ................' TO WS-REPORT-LABEL
+124700     MOVE WS-RECORDS-READ TO WS-REPORT-VALUE
+124800     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+124900
+125000     MOVE SPACES TO WS-REPORT-LINE
+125100     MOVE 'SUCCESS COUNT................' TO WS-REPORT-LABEL
+125200     MOVE WS-SUCCESS-COUNT TO WS-REPORT-VALUE
+125300     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+125400
+125500     MOVE SPACES TO WS-REPORT-LINE
+125600     MOVE 'FAILURE COUNT................' TO WS-REPORT-LABEL
+125700     MOVE WS-FAILURE-COUNT TO WS-REPORT-VALUE
+125800     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+125900
+126000     MOVE SPACES TO WS-REPORT-LINE
+126100     MOVE 'REJECT COUNT.................' TO WS-REPORT-LABEL
+126200     MOVE WS-REJECT-COUNT TO WS-REPORT-VALUE
+126300     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+126400
+126500     MOVE SPACES TO WS-REPORT-LINE
+126600     MOVE 'DUPLICATE COUNT..............' TO WS-REPORT-LABEL
+126700     MOVE WS-DUPLICATE-COUNT TO WS-REPORT-VALUE
+126800     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+126900
+127000     MOVE SPACES TO WS-REPORT-LINE
+127100     MOVE 'REVERSAL COUNT...............' TO WS-REPORT-LABEL
+127200     MOVE WS-REVERSAL-COUNT TO WS-REPORT-VALUE
+127300     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+127400
+127500     MOVE SPACES TO WS-REPORT-LINE
+127600     MOVE 'ADJUSTMENT COUNT..............' TO WS-REPORT-LABEL
+127700     MOVE WS-ADJUSTMENT-COUNT TO WS-REPORT-VALUE
+127800     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-LINE
+127900
+128000     IF WS-CURRENCY-TOTAL-COUNT NOT = ZERO
+128100         PERFORM 8010-WRITE-ONE-CURRENCY-LINE
+128200             VARYING WS-CUR-IDX FROM 1 BY 1
+128300             UNTIL WS-CUR-IDX > WS-CURRENCY-TOTAL-COUNT
+128400     END-IF
+128500     .
+128600
+128700*----------------------------------------------------------------
+128800* 8010-WRITE-ONE-CURRENCY-LINE
+128900*     WRITES ONE CONTROL-REPORT LINE FOR THE CURRENCY-TOTAL
+129000*     TABLE ENTRY AT WS-CUR-IDX.
+129100*----------------------------------------------------------------
+129200 8010-WRITE-ONE-CURRENCY-LINE.
+129300     MOVE SPACES TO WS-REPORT-AMOUNT-LINE
+129400     MOVE 'AMOUNT TOTAL - '
+129500         TO WS-REPORT-AMOUNT-LABEL
+129600     MOVE WS-CURRENCY-TOTAL-CODE (WS-CUR-IDX)
+129700         TO WS-REPORT-AMOUNT-LABEL (17:3)
+129800     MOVE WS-CURRENCY-TOTAL-AMT (WS-CUR-IDX)
+129900         TO WS-REPORT-AMOUNT-VALUE
+130000     WRITE CONTROL-REPORT-LINE FROM WS-REPORT-AMOUNT-LINE
+130100     .
+130200
+130300*----------------------------------------------------------------
+130400* 9000-TERMINATE
+130500*     CLOSES ALL FILES.
+130600*----------------------------------------------------------------
+130700 9000-TERMINATE.
+130800     CLOSE INPUT-FILE
+130900     IF WS-FS-INPUT NOT = '00'
+131000         DISPLAY 'ERROR CLOSING INPUT FILE' WS-FS-INPUT
+131100     END-IF
+131200
+131300     CLOSE OUTPUT-FILE
+131400     IF WS-FS-OUTPUT NOT = '00'
+131500         DISPLAY 'ERROR CLOSING OUTPUT FILE' WS-FS-OUTPUT
+131600     END-IF
+131700
+131800     CLOSE CONTROL-REPORT-FILE
+131900     IF WS-FS-CONTROL-REPORT NOT = '00'
+132000         DISPLAY 'ERROR CLOSING CONTROL REPORT FILE'
+132100             WS-FS-CONTROL-REPORT
+132200     END-IF
+132300
+132400     CLOSE REJECT-FILE
+132500     IF WS-FS-REJECT NOT = '00'
+132600         DISPLAY 'ERROR CLOSING REJECT FILE' WS-FS-REJECT
+132700     END-IF
+132800
+132900     CLOSE AUDIT-FILE
+133000     IF WS-FS-AUDIT NOT = '00'
+133100         DISPLAY 'ERROR CLOSING AUDIT FILE' WS-FS-AUDIT
+133200     END-IF
+133300     .
